@@ -1,50 +1,960 @@
-      ******************************************************************
-      * Author: IGOR KLEITO
-      * Date: 25.10.2023
-      * Purpose: TRABALHO FINAL DO CURSO ALURA 201318
-      *          O PROGR RECEBE VALORES DE VENDAS E OS ACUMULA POR MES.
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGVENDAS.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 WS-VAR.
-           02 WS-VENDAS PIC 9(006)V99 OCCURS 12 TIMES.
-       77 WS-MESVENDA   PIC 9(002)    VALUE  0.
-       77 WS-VALOR      PIC 9(006)V99 VALUE  0.
-
-       PROCEDURE DIVISION.
-       0000-PRINCIPAL.
-
-           PERFORM 1000-INICIAR.
-           PERFORM 2000-PROCESSAR     UNTIL WS-MESVENDA = 99.
-           PERFORM 9000-CONTABILIZAR.
-           STOP RUN.
-
-       1000-INICIAR.
-
-           DISPLAY 'OLA!'
-           .
-       2000-PROCESSAR.
-
-           DISPLAY 'INFORME O MES DA VENDA: '
-           ACCEPT     WS-MESVENDA.
-           IF         WS-MESVENDA <> 99
-               DISPLAY 'INFORME VALOR DA VENDA: '
-               ACCEPT WS-VALOR
-               ADD    WS-VALOR TO WS-VENDAS(WS-MESVENDA)
-           END-IF
-           .
-       9000-CONTABILIZAR.
-
-           PERFORM VARYING WS-MESVENDA FROM 1 BY 1
-                                       UNTIL WS-MESVENDA > 12
-           DISPLAY 'TOTAL DO MES ' WS-MESVENDA
-                   ' = R$ '        WS-VENDAS(WS-MESVENDA)
-           END-PERFORM.
+000010******************************************************************
+000020* Author: IGOR KLEITO
+000030* Installation: DEPTO DE CONTABILIDADE
+000040* Date-Written: 25.10.2023
+000050* Date-Compiled: 25.10.2023
+000060* Purpose: TRABALHO FINAL DO CURSO ALURA 201318
+000070*          O PROGR RECEBE VALORES DE VENDAS E OS ACUMULA POR MES.
+000080******************************************************************
+000090* MODIFICATION HISTORY
+000100* DATE       WHO   DESCRIPTION
+000110* 25.10.2023 IK    ORIGINAL PROGRAM.
+000120* 09.08.2026 IK    ADDED VENDAMST MONTHLY MASTER FILE SO TOTALS
+000130*                  SURVIVE ACROSS RUNS INSTEAD OF STARTING AT
+000140*                  ZERO EVERY TIME THE PROGRAM IS EXECUTED.
+000150* 09.08.2026 IK    ADDED VENDATXN BATCH TRANSACTION FILE AND A
+000160*                  PARM-DRIVEN EXECUTION MODE SO A JCL JOB CAN
+000170*                  POST A DAY'S SALES UNATTENDED.
+000180* 09.08.2026 IK    ADDED VENDALOG DETAIL TRANSACTION AUDIT LOG.
+000190* 09.08.2026 IK    ADDED VENDARPT PRINT FILE - 9000-CONTABILIZAR
+000200*                  NOW WRITES A HEADED ANNUAL REPORT WITH A GRAND
+000210*                  TOTAL INSTEAD OF DISPLAYING RAW TOTALS.
+000220* 09.08.2026 IK    WIDENED VDM-CHAVE TO YEAR + MONTH AND ADDED
+000230*                  WS-VENDAS-ANT SO THE REPORT CAN COMPARE THE
+000240*                  CURRENT YEAR AGAINST THE PRIOR YEAR.
+000250* 09.08.2026 IK    SPLIT WS-VENDAS-DEV OFF FROM WS-VENDAS SO
+000260*                  RETURNS/CREDIT MEMOS ARE ACCUMULATED AND
+000270*                  REPORTED SEPARATELY FROM GROSS SALES INSTEAD
+000280*                  OF BEING NETTED AGAINST THEM ON THE WAY IN.
+000290* 09.08.2026 IK    ADDED VENDACKP CHECKPOINT FILE SO A CRASHED OR
+000300*                  DROPPED SESSION CAN RESUME FROM ITS LAST
+000310*                  CHECKPOINT INSTEAD OF STARTING OVER AT MONTH 1.
+000320* 09.08.2026 IK    ADDED VENDAGL INTERFACE FILE SO 9000-CONTABI-
+000330*                  LIZAR CAN EXPORT EACH MONTH'S TOTALS FOR THE
+000340*                  GL'S BATCH POSTING JOB INSTEAD OF ACCOUNTING
+000350*                  RETYPING THEM BY HAND.
+000360* 09.08.2026 IK    ADDED WS-IMPOSTO SO EACH MONTH'S SALES TAX IS
+000370*                  ACCUMULATED AND REPORTED SEPARATE FROM GROSS
+000380*                  SALES, WITH VENDAS LIQUIDAS NOW NET OF BOTH
+000390*                  RETURNS AND TAX.
+000400* 09.08.2026 IK    FIXED 1300-VERIFICAR-CHECKPOINT TO TREAT AN
+000410*                  EMPTIED CHECKPOINT FILE AS "NO CHECKPOINT"
+000420*                  RATHER THAN RESUMING FROM BLANK DATA, AND ADDED
+000430*                  1460-SALTAR-TRANSACOES-LIDAS SO A RESUMED BATCH
+000440*                  RUN SKIPS VENDATXN RECORDS ALREADY REFLECTED IN
+000450*                  THE CHECKPOINT INSTEAD OF RE-APPLYING THEM.
+000460*                  ALSO CORRECTED TERMINAL MONTH/VALUE VALIDATION
+000470*                  TO ACCEPT SHORT ENTRIES WITHOUT ZERO-PADDING.
+000480* 09.08.2026 IK    CHANGED VENDACKP/VENDAGL TO A DISPOSITION THAT
+000490*                  LETS OPEN OUTPUT TRUNCATE THE FILE, KEEPING
+000500*                  DISP=MOD ON VENDALOG ONLY. ADDED A STATUS CHECK
+000510*                  ON THE VENDATXN OPEN SO A MISALLOCATED TAPE
+000520*                  FAILS WITH A DIAGNOSTIC INSTEAD OF LOOPING
+000530*                  FOREVER, AND ON THE VENDACKP OPENS FOR WRITE.
+000540******************************************************************
+000550 IDENTIFICATION DIVISION.
+000560 PROGRAM-ID. PROGVENDAS.
+000570
+000580 ENVIRONMENT DIVISION.
+000590 CONFIGURATION SECTION.
+000600 SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+000610
+000620 INPUT-OUTPUT SECTION.
+000630 FILE-CONTROL.
+000640     SELECT VENDAS-MESTRE ASSIGN TO "VENDAMST"
+000650         ORGANIZATION IS INDEXED
+000660         ACCESS MODE IS DYNAMIC
+000670         RECORD KEY IS VDM-CHAVE
+000680         FILE STATUS IS WS-STATUS-MST.
+000690     SELECT VENDAS-TRANSACOES ASSIGN TO "VENDATXN"
+000700         ORGANIZATION IS SEQUENTIAL
+000710         ACCESS MODE IS SEQUENTIAL
+000720         FILE STATUS IS WS-STATUS-TXN.
+000730     SELECT VENDAS-LOG ASSIGN TO "VENDALOG"
+000740         ORGANIZATION IS SEQUENTIAL
+000750         ACCESS MODE IS SEQUENTIAL
+000760         FILE STATUS IS WS-STATUS-LOG.
+000770     SELECT VENDAS-RELATORIO ASSIGN TO "VENDARPT"
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790         FILE STATUS IS WS-STATUS-RPT.
+000800     SELECT VENDAS-CHECKPOINT ASSIGN TO "VENDACKP"
+000810         ORGANIZATION IS SEQUENTIAL
+000820         ACCESS MODE IS SEQUENTIAL
+000830         FILE STATUS IS WS-STATUS-CKP.
+000840     SELECT VENDAS-GL ASSIGN TO "VENDAGL"
+000850         ORGANIZATION IS SEQUENTIAL
+000860         ACCESS MODE IS SEQUENTIAL
+000870         FILE STATUS IS WS-STATUS-GL.
+000880
+000890 DATA DIVISION.
+000900 FILE SECTION.
+000910 FD  VENDAS-MESTRE.
+000920     COPY VENDAMST.
+000930
+000940 FD  VENDAS-TRANSACOES.
+000950     COPY VENDATXN.
+000960
+000970 FD  VENDAS-LOG.
+000980     COPY VENDALOG.
+000990
+001000 FD  VENDAS-RELATORIO.
+001010     COPY VENDARPT.
+001020
+001030 FD  VENDAS-CHECKPOINT.
+001040     COPY VENDACKP.
+001050
+001060 FD  VENDAS-GL.
+001070     COPY VENDAGL.
+001080
+001090 WORKING-STORAGE SECTION.
+001100 01  WS-VAR.
+001110     02  WS-VENDAS           PIC 9(007)V99 OCCURS 12 TIMES.
+001120     02  WS-VENDAS-ANT       PIC 9(007)V99 OCCURS 12 TIMES.
+001130     02  WS-VENDAS-DEV       PIC 9(007)V99 OCCURS 12 TIMES.
+001140     02  WS-IMPOSTO          PIC 9(007)V99 OCCURS 12 TIMES.
+001150
+001160 01  WS-FLAGS.
+001170     02  WS-STATUS-MST       PIC X(002)    VALUE SPACES.
+001180         88  WS-MST-OK                     VALUE '00'.
+001190         88  WS-MST-NAO-EXISTE             VALUE '35'.
+001200     02  WS-STATUS-TXN       PIC X(002)    VALUE SPACES.
+001210         88  WS-TXN-OK                     VALUE '00'.
+001220         88  WS-TXN-FIM                    VALUE '10'.
+001230     02  WS-STATUS-LOG       PIC X(002)    VALUE SPACES.
+001240         88  WS-LOG-OK                     VALUE '00'.
+001250         88  WS-LOG-NAO-EXISTE             VALUE '35'.
+001260     02  WS-STATUS-RPT       PIC X(002)    VALUE SPACES.
+001270         88  WS-RPT-OK                     VALUE '00'.
+001280     02  WS-STATUS-CKP       PIC X(002)    VALUE SPACES.
+001290         88  WS-CKP-OK                     VALUE '00'.
+001300         88  WS-CKP-NAO-EXISTE             VALUE '35'.
+001310     02  WS-STATUS-GL        PIC X(002)    VALUE SPACES.
+001320         88  WS-GL-OK                      VALUE '00'.
+001330     02  WS-MODO-EXECUCAO    PIC X(001)    VALUE 'I'.
+001340         88  WS-MODO-INTERATIVO            VALUE 'I'.
+001350         88  WS-MODO-LOTE                  VALUE 'B'.
+001360
+001370 01  WS-PARAMETRO-ENTRADA    PIC X(020)    VALUE SPACES.
+001380
+001390 77  WS-MESVENDA             PIC 9(002)    VALUE 0.
+001400     88  WS-MES-VALIDO                     VALUES 1 THRU 12.
+001410     88  WS-MES-SAIR                       VALUE 99.
+001420 77  WS-VALOR                PIC 9(006)V99 VALUE 0.
+001430     88  WS-VALOR-ZERO                     VALUE ZERO.
+001440 77  WS-SUB                  PIC 9(002)    VALUE 0.
+001450 77  WS-SEQ-LOG              PIC 9(006)    VALUE 0.
+001460 77  WS-MES-ENTRADA          PIC X(002) JUSTIFIED RIGHT
+001470                                            VALUE SPACES.
+001480 77  WS-VALOR-ENTRADA        PIC X(008) JUSTIFIED RIGHT
+001490                                            VALUE SPACES.
+001500 77  WS-TIPO-TRANSACAO       PIC X(001)    VALUE 'V'.
+001510     88  WS-TIPO-VENDA                     VALUE 'V'.
+001520     88  WS-TIPO-DEVOLUCAO                 VALUE 'D'.
+001530     88  WS-TIPO-VALIDO                    VALUES 'V' 'D'.
+001540 77  WS-TIPO-ENTRADA         PIC X(001)    VALUE SPACES.
+001550 77  WS-SW-LOTE              PIC X(001)    VALUE 'N'.
+001560     88  WS-LOTE-OK                        VALUE 'S'.
+001570 77  WS-TOTAL-ANUAL          PIC 9(009)V99 VALUE 0.
+001580 77  WS-TOTAL-ANUAL-DEV      PIC 9(009)V99 VALUE 0.
+001590 77  WS-TOTAL-ANUAL-LIQ      PIC S9(009)V99 VALUE 0.
+001600 77  WS-VALOR-LIQUIDO-MES    PIC S9(007)V99 VALUE 0.
+001610 77  WS-DATA-SISTEMA         PIC 9(008)    VALUE 0.
+001620 77  WS-ANO-ATUAL            PIC 9(004)    VALUE 0.
+001630 77  WS-ANO-ANTERIOR         PIC 9(004)    VALUE 0.
+001640 77  WS-VARIACAO             PIC S9(003)V99 VALUE 0.
+001650 77  WS-CONTADOR-ENTRADAS    PIC 9(006)    VALUE 0.
+001660 77  WS-CONTADOR-LIDOS       PIC 9(006)    VALUE 0.
+001670 77  WS-CKP-INTERVALO        PIC 9(003)    VALUE 10.
+001680 77  WS-CKP-QUOCIENTE        PIC 9(005)    VALUE 0.
+001690 77  WS-CKP-RESTO            PIC 9(003)    VALUE 0.
+001700 77  WS-RESPOSTA-RETOMAR     PIC X(001)    VALUE SPACES.
+001710     88  WS-RETOMAR-SIM                    VALUES 'S' 's'.
+001720 77  WS-SW-RETOMADO          PIC X(001)    VALUE 'N'.
+001730     88  WS-RETOMADO                       VALUE 'S'.
+001740 77  WS-SW-CKP-ACHADO        PIC X(001)    VALUE 'N'.
+001750     88  WS-CKP-ACHADO                     VALUE 'S'.
+001760 77  WS-CONTA-VENDAS         PIC X(006)    VALUE '400100'.
+001770 77  WS-CONTA-DEVOLUCOES     PIC X(006)    VALUE '400200'.
+001780 77  WS-ALIQUOTA-IMPOSTO     PIC 9(004)    VALUE 0500.
+001790 77  WS-IMPOSTO-ENTRADA      PIC 9(006)V99 VALUE 0.
+001800 77  WS-TOTAL-ANUAL-IMPOSTO  PIC 9(009)V99 VALUE 0.
+001810
+001820******************************************************************
+001830* WS-LINHAS-RELATORIO - PRINT LINE LAYOUTS FOR VENDARPT. EACH
+001840* GROUP BELOW IS 132 BYTES WIDE AND IS MOVED INTO VDR-REGISTRO
+001850* JUST BEFORE THE MATCHING WRITE.
+001860******************************************************************
+001870 01  WS-LINHAS-RELATORIO.
+001880     02  WS-DATA-FORMATADA.
+001890         03  WS-DATA-DIA         PIC X(002).
+001900         03  FILLER              PIC X(001) VALUE '/'.
+001910         03  WS-DATA-MES         PIC X(002).
+001920         03  FILLER              PIC X(001) VALUE '/'.
+001930         03  WS-DATA-ANO         PIC X(004).
+001940     02  WS-CAB-EMPRESA.
+001950         03  FILLER              PIC X(030) VALUE SPACES.
+001960         03  FILLER              PIC X(072)
+001970             VALUE 'RELATORIO ANUAL DE VENDAS - DEPTO DE CONTAB'.
+001980         03  FILLER              PIC X(030) VALUE SPACES.
+001990     02  WS-CAB-DATA.
+002000         03  FILLER              PIC X(006) VALUE 'DATA: '.
+002010         03  WS-CAB-DATA-VALOR   PIC X(010) VALUE SPACES.
+002020         03  FILLER              PIC X(116) VALUE SPACES.
+002030     02  WS-CAB-COLUNAS.
+002040         03  FILLER              PIC X(008) VALUE SPACES.
+002050         03  FILLER              PIC X(006) VALUE 'MES'.
+002060         03  FILLER              PIC X(016) VALUE 'VENDAS BRUTAS'.
+002070         03  FILLER              PIC X(016) VALUE 'DEVOLUCOES'.
+002080         03  FILLER              PIC X(016) VALUE 'IMPOSTO'.
+002090         03  FILLER          PIC X(016) VALUE 'VENDAS LIQUIDAS'.
+002100         03  FILLER              PIC X(054) VALUE SPACES.
+002110     02  WS-LINHA-DETALHE.
+002120         03  FILLER              PIC X(008) VALUE SPACES.
+002130         03  WS-DET-MES          PIC ZZ.
+002140         03  FILLER              PIC X(004) VALUE SPACES.
+002150         03  WS-DET-BRUTO        PIC ZZZ.ZZ9,99.
+002160         03  FILLER              PIC X(003) VALUE SPACES.
+002170         03  WS-DET-DEVOL        PIC ZZZ.ZZ9,99.
+002180         03  FILLER              PIC X(003) VALUE SPACES.
+002190         03  WS-DET-IMPOSTO      PIC ZZZ.ZZ9,99.
+002200         03  FILLER              PIC X(003) VALUE SPACES.
+002210         03  WS-DET-LIQUIDO      PIC ZZZ.ZZ9,99-.
+002220         03  FILLER              PIC X(068) VALUE SPACES.
+002230     02  WS-LINHA-TOTAL.
+002240         03  FILLER              PIC X(008) VALUE SPACES.
+002250         03  FILLER              PIC X(012) VALUE 'TOTAL ANUAL:'.
+002260         03  FILLER              PIC X(002) VALUE SPACES.
+002270         03  WS-TOT-BRUTO        PIC ZZZ.ZZ9,99.
+002280         03  FILLER              PIC X(003) VALUE SPACES.
+002290         03  WS-TOT-DEVOL        PIC ZZZ.ZZ9,99.
+002300         03  FILLER              PIC X(003) VALUE SPACES.
+002310         03  WS-TOT-IMPOSTO      PIC ZZZ.ZZ9,99.
+002320         03  FILLER              PIC X(003) VALUE SPACES.
+002330         03  WS-TOT-LIQUIDO      PIC ZZZ.ZZ9,99-.
+002340         03  FILLER              PIC X(060) VALUE SPACES.
+002350     02  WS-CAB-COMPARATIVO.
+002360         03  FILLER              PIC X(030) VALUE SPACES.
+002370         03  FILLER              PIC X(072)
+002380             VALUE 'COMPARATIVO DE VENDAS - ANO ATUAL X ANTERIOR'.
+002390         03  FILLER              PIC X(030) VALUE SPACES.
+002400     02  WS-CAB-COMP-COLUNAS.
+002410         03  FILLER              PIC X(010) VALUE SPACES.
+002420         03  FILLER              PIC X(010) VALUE 'MES'.
+002430         03  FILLER          PIC X(018) VALUE 'ANO ATUAL (R$)'.
+002440         03  FILLER          PIC X(018) VALUE 'ANO ANTER (R$)'.
+002450         03  FILLER              PIC X(012) VALUE 'VARIACAO %'.
+002460         03  FILLER              PIC X(064) VALUE SPACES.
+002470     02  WS-LINHA-COMPARATIVO.
+002480         03  FILLER              PIC X(010) VALUE SPACES.
+002490         03  WS-COMP-MES         PIC ZZ.
+002500         03  FILLER              PIC X(008) VALUE SPACES.
+002510         03  WS-COMP-ATUAL       PIC ZZZ.ZZ9,99.
+002520         03  FILLER              PIC X(005) VALUE SPACES.
+002530         03  WS-COMP-ANTERIOR    PIC ZZZ.ZZ9,99.
+002540         03  FILLER              PIC X(005) VALUE SPACES.
+002550         03  WS-COMP-VARIACAO    PIC +ZZ9,99.
+002560         03  FILLER              PIC X(075) VALUE SPACES.
+002570
+002580 PROCEDURE DIVISION.
+002590 0000-PRINCIPAL.
+002600
+002610     PERFORM 1000-INICIAR      THRU 1000-INICIAR-EXIT.
+002620     PERFORM 2000-PROCESSAR    THRU 2000-PROCESSAR-EXIT
+002630                                UNTIL WS-MES-SAIR.
+002640     PERFORM 9000-CONTABILIZAR THRU 9000-CONTABILIZAR-EXIT.
+002650     STOP RUN.
+002660
+002670******************************************************************
+002680* 1000-INICIAR - OPEN THE MONTHLY MASTER FILE AND LOAD WHATEVER
+002690* TOTALS ARE ALREADY ON FILE INTO WS-VENDAS BEFORE THE SESSION
+002700* STARTS ACCEPTING NEW SALES.
+002710******************************************************************
+002720 1000-INICIAR.
+002730
+002740     DISPLAY 'OLA!'
+002750     PERFORM 1050-IDENTIFICAR-MODO
+002760             THRU 1050-IDENTIFICAR-MODO-EXIT.
+002770     PERFORM 1100-ABRIR-MESTRE THRU 1100-ABRIR-MESTRE-EXIT.
+002780     PERFORM 1150-OBTER-ANO-ATUAL THRU 1150-OBTER-ANO-ATUAL-EXIT.
+002790     PERFORM 1200-CARREGAR-VENDAS THRU 1200-CARREGAR-VENDAS-EXIT.
+002800     PERFORM 1250-CARREGAR-VENDAS-ANTERIOR
+002810             THRU 1250-CARREGAR-VENDAS-ANTERIOR-EXIT.
+002820     PERFORM 1300-VERIFICAR-CHECKPOINT
+002830             THRU 1300-VERIFICAR-CHECKPOINT-EXIT.
+002840     PERFORM 1400-ABRIR-LOG THRU 1400-ABRIR-LOG-EXIT.
+002850     IF WS-MODO-LOTE
+002860         PERFORM 1450-ABRIR-TRANSACOES
+002870                 THRU 1450-ABRIR-TRANSACOES-EXIT
+002880     END-IF
+002890     .
+002900 1000-INICIAR-EXIT.
+002910     EXIT.
+002920******************************************************************
+002930* 1050-IDENTIFICAR-MODO - A JCL JOB PASSES 'B' AS THE PROGRAM
+002940* PARM TO RUN UNATTENDED AGAINST VENDATXN. NO PARM, OR ANYTHING
+002950* OTHER THAN 'B', LEAVES THE PROGRAM IN THE ORIGINAL INTERATIVE
+002960* TERMINAL MODE.
+002970******************************************************************
+002980 1050-IDENTIFICAR-MODO.
+002990
+003000     ACCEPT WS-PARAMETRO-ENTRADA FROM COMMAND-LINE
+003010     IF WS-PARAMETRO-ENTRADA(1:1) = 'B'
+003020        OR WS-PARAMETRO-ENTRADA(1:1) = 'b'
+003030         MOVE 'B' TO WS-MODO-EXECUCAO
+003040     ELSE
+003050         MOVE 'I' TO WS-MODO-EXECUCAO
+003060     END-IF
+003070     .
+003080 1050-IDENTIFICAR-MODO-EXIT.
+003090     EXIT.
+003100 1100-ABRIR-MESTRE.
+003110
+003120     OPEN I-O VENDAS-MESTRE.
+003130     IF WS-MST-NAO-EXISTE
+003140         OPEN OUTPUT VENDAS-MESTRE
+003150         CLOSE       VENDAS-MESTRE
+003160         OPEN I-O    VENDAS-MESTRE
+003170     END-IF
+003180     .
+003190 1100-ABRIR-MESTRE-EXIT.
+003200     EXIT.
+003210******************************************************************
+003220* 1150-OBTER-ANO-ATUAL - DERIVE THE CURRENT AND PRIOR CALENDAR
+003230* YEARS FROM THE SYSTEM DATE SO THE MASTER FILE CAN BE READ AND
+003240* WRITTEN KEYED BY YEAR AND MONTH.
+003250******************************************************************
+003260 1150-OBTER-ANO-ATUAL.
+003270
+003280     ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+003290     MOVE WS-DATA-SISTEMA(1:4) TO WS-ANO-ATUAL
+003300     SUBTRACT 1 FROM WS-ANO-ATUAL GIVING WS-ANO-ANTERIOR
+003310     .
+003320 1150-OBTER-ANO-ATUAL-EXIT.
+003330     EXIT.
+003340
+003350 1200-CARREGAR-VENDAS.
+003360
+003370     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 12
+003380         MOVE WS-ANO-ATUAL TO VDM-ANO
+003390         MOVE WS-SUB TO VDM-MES
+003400         READ VENDAS-MESTRE
+003410             INVALID KEY
+003420                 MOVE 0 TO WS-VENDAS(WS-SUB)
+003430                 MOVE 0 TO WS-VENDAS-DEV(WS-SUB)
+003440                 MOVE 0 TO WS-IMPOSTO(WS-SUB)
+003450             NOT INVALID KEY
+003460                 MOVE VDM-VALOR-VENDAS TO WS-VENDAS(WS-SUB)
+003470                 MOVE VDM-VALOR-DEVOLUCOES
+003480                     TO WS-VENDAS-DEV(WS-SUB)
+003490                 MOVE VDM-VALOR-IMPOSTO
+003500                     TO WS-IMPOSTO(WS-SUB)
+003510         END-READ
+003520     END-PERFORM
+003530     .
+003540 1200-CARREGAR-VENDAS-EXIT.
+003550     EXIT.
+003560******************************************************************
+003570* 1250-CARREGAR-VENDAS-ANTERIOR - LOAD LAST YEAR'S MONTHLY TOTALS
+003580* FROM THE MASTER FILE INTO WS-VENDAS-ANT FOR THE YEAR-OVER-YEAR
+003590* COMPARISON REPORT. A MISSING PRIOR-YEAR RECORD JUST MEANS THE
+003600* MASTER FILE DOES NOT GO BACK THAT FAR YET, SO IT IS TREATED AS
+003610* ZERO RATHER THAN AN ERROR.
+003620******************************************************************
+003630 1250-CARREGAR-VENDAS-ANTERIOR.
+003640
+003650     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 12
+003660         MOVE WS-ANO-ANTERIOR TO VDM-ANO
+003670         MOVE WS-SUB          TO VDM-MES
+003680         READ VENDAS-MESTRE
+003690             INVALID KEY
+003700                 MOVE 0 TO WS-VENDAS-ANT(WS-SUB)
+003710             NOT INVALID KEY
+003720                 MOVE VDM-VALOR-VENDAS TO WS-VENDAS-ANT(WS-SUB)
+003730         END-READ
+003740     END-PERFORM
+003750     .
+003760 1250-CARREGAR-VENDAS-ANTERIOR-EXIT.
+003770     EXIT.
+003780******************************************************************
+003790* 1300-VERIFICAR-CHECKPOINT - IF A CHECKPOINT WAS LEFT BEHIND BY
+003800* AN EARLIER SESSION THAT DID NOT REACH 9000-CONTABILIZAR, OFFER
+003810* TO RESUME FROM IT. A BATCH JOB HAS NO OPERATOR TO ASK, SO IT
+003820* RESUMES AUTOMATICALLY WHEN A CHECKPOINT IS FOUND. 9050-LIMPAR-
+003830* CHECKPOINT ONLY EMPTIES VENDACKP RATHER THAN DELETING IT, SO
+003840* AN OPEN INPUT AFTER A NORMAL COMPLETION STILL SUCCEEDS WITH
+003850* STATUS '00' - THE READ THAT FOLLOWS MUST BE CHECKED FOR AT END
+003860* BEFORE THE RECORD IS TRUSTED TO HOLD A REAL CHECKPOINT. THE
+003870* OUTCOME IS CAPTURED IN WS-SW-CKP-ACHADO RIGHT AFTER THE READ,
+003880* SINCE CLOSE IS ITSELF A FILE I/O STATEMENT AND WOULD OTHERWISE
+003890* OVERWRITE WS-STATUS-CKP BACK TO '00' BEFORE IT IS TESTED.
+003900******************************************************************
+003910 1300-VERIFICAR-CHECKPOINT.
+003920
+003930     MOVE 'N' TO WS-SW-CKP-ACHADO
+003940     OPEN INPUT VENDAS-CHECKPOINT
+003950     IF WS-CKP-OK
+003960         READ VENDAS-CHECKPOINT
+003970             AT END
+003980                 CONTINUE
+003990             NOT AT END
+004000                 SET WS-CKP-ACHADO TO TRUE
+004010         END-READ
+004020         CLOSE VENDAS-CHECKPOINT
+004030         IF WS-CKP-ACHADO
+004040             IF WS-MODO-LOTE
+004050                 PERFORM 1310-RETOMAR-CHECKPOINT
+004060                         THRU 1310-RETOMAR-CHECKPOINT-EXIT
+004070             ELSE
+004080                 DISPLAY 'CHECKPOINT DE SESSAO ANTERIOR'
+004090                     ' ENCONTRADO.'
+004100                 DISPLAY 'RETOMAR A PARTIR DELE? (S/N): '
+004110                 ACCEPT WS-RESPOSTA-RETOMAR
+004120                 IF WS-RETOMAR-SIM
+004130                     PERFORM 1310-RETOMAR-CHECKPOINT
+004140                             THRU 1310-RETOMAR-CHECKPOINT-EXIT
+004150                 END-IF
+004160             END-IF
+004170         END-IF
+004180     END-IF
+004190     .
+004200 1300-VERIFICAR-CHECKPOINT-EXIT.
+004210     EXIT.
+004220******************************************************************
+004230* 1310-RETOMAR-CHECKPOINT - OVERLAY THE MONTHLY ARRAYS JUST LOADED
+004240* FROM VENDAMST WITH THE CHECKPOINTED FIGURES, WHICH ALREADY
+004250* INCLUDE EVERY ENTRY ACCEPTED BEFORE THE INTERRUPTION.
+004260******************************************************************
+004270 1310-RETOMAR-CHECKPOINT.
+004280
+004290     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 12
+004300         MOVE VCK-VENDAS(WS-SUB)     TO WS-VENDAS(WS-SUB)
+004310         MOVE VCK-DEVOLUCOES(WS-SUB) TO WS-VENDAS-DEV(WS-SUB)
+004320         MOVE VCK-IMPOSTO(WS-SUB)    TO WS-IMPOSTO(WS-SUB)
+004330     END-PERFORM
+004340     MOVE VCK-SEQ-LOG        TO WS-SEQ-LOG
+004350     MOVE VCK-QTDE-ENTRADAS  TO WS-CONTADOR-ENTRADAS
+004360     MOVE VCK-QTDE-LIDAS     TO WS-CONTADOR-LIDOS
+004370     SET WS-RETOMADO TO TRUE
+004380     .
+004390 1310-RETOMAR-CHECKPOINT-EXIT.
+004400     EXIT.
+004410 1400-ABRIR-LOG.
+004420
+004430     OPEN EXTEND VENDAS-LOG.
+004440     IF WS-LOG-NAO-EXISTE
+004450         OPEN OUTPUT VENDAS-LOG
+004460     END-IF
+004470     .
+004480 1400-ABRIR-LOG-EXIT.
+004490     EXIT.
+004500 1450-ABRIR-TRANSACOES.
+004510
+004520     OPEN INPUT VENDAS-TRANSACOES
+004530     IF NOT WS-TXN-OK
+004540         DISPLAY 'ERRO AO ABRIR VENDATXN - STATUS ' WS-STATUS-TXN
+004550         MOVE 99 TO WS-MESVENDA
+004560     ELSE
+004570         IF WS-RETOMADO
+004580             PERFORM 1460-SALTAR-TRANSACOES-LIDAS
+004590                     THRU 1460-SALTAR-TRANSACOES-LIDAS-EXIT
+004600         END-IF
+004610     END-IF
+004620     .
+004630 1450-ABRIR-TRANSACOES-EXIT.
+004640     EXIT.
+004650******************************************************************
+004660* 1460-SALTAR-TRANSACOES-LIDAS - A CHECKPOINT WAS RESTORED, SO
+004670* WS-CONTADOR-LIDOS RECORDS AT THE FRONT OF VENDATXN WERE ALREADY
+004680* PHYSICALLY READ BEFORE THE INTERRUPTION - SOME MAY HAVE BEEN
+004690* REJECTED BY 2210-LER-TRANSACAO'S VALIDATION AND NEVER COUNTED
+004700* INTO WS-CONTADOR-ENTRADAS, SO THE SKIP MUST USE THE PHYSICAL
+004710* COUNT, NOT THE APPLIED-ENTRY COUNT. SKIP PAST THEM SO THE
+004720* RESUMED RUN DOES NOT READ OR RE-APPLY THEM A SECOND TIME.
+004730******************************************************************
+004740 1460-SALTAR-TRANSACOES-LIDAS.
+004750
+004760     PERFORM VARYING WS-SUB FROM 1 BY 1
+004770             UNTIL WS-SUB > WS-CONTADOR-LIDOS OR WS-TXN-FIM
+004780         READ VENDAS-TRANSACOES
+004790             AT END
+004800                 CONTINUE
+004810         END-READ
+004820     END-PERFORM
+004830     .
+004840 1460-SALTAR-TRANSACOES-LIDAS-EXIT.
+004850     EXIT.
+004860******************************************************************
+004870* 2000-PROCESSAR - OBTAIN ONE SALE, EITHER FROM THE TERMINAL OR
+004880* FROM THE VENDATXN BATCH FILE DEPENDING ON WS-MODO-EXECUCAO, AND
+004890* FOLD IT INTO THE MONTHLY ACCUMULATOR. LOOPS UNTIL THE 99
+004900* SENTINEL.
+004910******************************************************************
+004920 2000-PROCESSAR.
+004930
+004940     IF WS-MODO-LOTE
+004950         PERFORM 2200-PROCESSAR-LOTE THRU 2200-PROCESSAR-LOTE-EXIT
+004960     ELSE
+004970         PERFORM 2100-PROCESSAR-TERMINAL
+004980                 THRU 2100-PROCESSAR-TERMINAL-EXIT
+004990     END-IF
+005000     .
+005010 2000-PROCESSAR-EXIT.
+005020     EXIT.
+005030
+005040******************************************************************
+005050* 2100-PROCESSAR-TERMINAL - REPROMPT UNTIL A VALID MONTH AND
+005060* VALUE ARE KEYED IN. WS-MES-SAIR (99) EXITS WITHOUT ASKING FOR
+005070* A VALUE.
+005080******************************************************************
+005090 2100-PROCESSAR-TERMINAL.
+005100
+005110     PERFORM 2110-OBTER-MES THRU 2110-OBTER-MES-EXIT
+005120             UNTIL WS-MES-VALIDO OR WS-MES-SAIR.
+005130     IF         NOT WS-MES-SAIR
+005140         PERFORM 2130-OBTER-TIPO THRU 2130-OBTER-TIPO-EXIT
+005150                 UNTIL WS-TIPO-VALIDO
+005160         PERFORM 2120-OBTER-VALOR THRU 2120-OBTER-VALOR-EXIT
+005170                 UNTIL NOT WS-VALOR-ZERO
+005180         PERFORM 2500-GRAVAR-LOG THRU 2500-GRAVAR-LOG-EXIT
+005190         IF WS-TIPO-VENDA
+005200             ADD WS-VALOR TO WS-VENDAS(WS-MESVENDA)
+005210             PERFORM 2700-CALCULAR-IMPOSTO
+005220                     THRU 2700-CALCULAR-IMPOSTO-EXIT
+005230         ELSE
+005240             ADD WS-VALOR TO WS-VENDAS-DEV(WS-MESVENDA)
+005250         END-IF
+005260         PERFORM 2600-ATUALIZAR-CHECKPOINT
+005270                 THRU 2600-ATUALIZAR-CHECKPOINT-EXIT
+005280     END-IF
+005290     .
+005300 2100-PROCESSAR-TERMINAL-EXIT.
+005310     EXIT.
+005320
+005330 2110-OBTER-MES.
+005340
+005350     DISPLAY 'INFORME O MES DA VENDA (01-12, 99 P/ SAIR): '
+005360     ACCEPT WS-MES-ENTRADA.
+005370     INSPECT WS-MES-ENTRADA REPLACING LEADING SPACE BY '0'
+005380     IF WS-MES-ENTRADA NUMERIC
+005390         MOVE WS-MES-ENTRADA TO WS-MESVENDA
+005400         IF NOT WS-MES-VALIDO AND NOT WS-MES-SAIR
+005410             DISPLAY 'MES INVALIDO - INFORME 01 A 12 OU 99.'
+005420         END-IF
+005430     ELSE
+005440         MOVE ZERO TO WS-MESVENDA
+005450         DISPLAY 'MES INVALIDO - DIGITE SOMENTE NUMEROS.'
+005460     END-IF
+005470     .
+005480 2110-OBTER-MES-EXIT.
+005490     EXIT.
+005500
+005510******************************************************************
+005520* 2130-OBTER-TIPO - ASK WHETHER THIS ENTRY IS A SALE OR A
+005530* RETURN/CREDIT MEMO SO EACH CAN BE POSTED TO ITS OWN MONTHLY
+005540* ACCUMULATOR.
+005550******************************************************************
+005560 2130-OBTER-TIPO.
+005570
+005580     DISPLAY 'TIPO DA TRANSACAO (V-VENDA / D-DEVOLUCAO): '
+005590     ACCEPT WS-TIPO-ENTRADA.
+005600     IF WS-TIPO-ENTRADA = 'v' OR 'V'
+005610         MOVE 'V' TO WS-TIPO-TRANSACAO
+005620     ELSE
+005630         IF WS-TIPO-ENTRADA = 'd' OR 'D'
+005640             MOVE 'D' TO WS-TIPO-TRANSACAO
+005650         ELSE
+005660             MOVE SPACES TO WS-TIPO-TRANSACAO
+005670             DISPLAY 'TIPO INVALIDO - INFORME V OU D.'
+005680         END-IF
+005690     END-IF
+005700     .
+005710 2130-OBTER-TIPO-EXIT.
+005720     EXIT.
+005730
+005740 2120-OBTER-VALOR.
+005750
+005760     DISPLAY 'INFORME VALOR DA VENDA: '
+005770     ACCEPT WS-VALOR-ENTRADA.
+005780     INSPECT WS-VALOR-ENTRADA REPLACING LEADING SPACE BY '0'
+005790     IF WS-VALOR-ENTRADA NUMERIC
+005800         MOVE WS-VALOR-ENTRADA TO WS-VALOR
+005810         IF WS-VALOR-ZERO
+005820             DISPLAY 'VALOR INVALIDO - INFORME UM VALOR MAIOR'
+005830                     ' QUE ZERO.'
+005840         END-IF
+005850     ELSE
+005860         MOVE ZERO TO WS-VALOR
+005870         DISPLAY 'VALOR INVALIDO - DIGITE SOMENTE NUMEROS.'
+005880     END-IF
+005890     .
+005900 2120-OBTER-VALOR-EXIT.
+005910     EXIT.
+005920
+005930******************************************************************
+005940* 2200-PROCESSAR-LOTE - READ TRANSACTIONS FROM THE BATCH FILE
+005950* UNTIL A VALID ONE IS FOUND OR END OF FILE IS REACHED. AN
+005960* INVALID TAPE RECORD IS LOGGED AND SKIPPED RATHER THAN LEFT TO
+005970* CORRUPT WS-VENDAS. END OF FILE DRIVES THE SAME 99 SENTINEL THE
+005980* INTERATIVE PATH USES, SO 0000-PRINCIPAL DOES NOT NEED TO KNOW
+005990* WHICH MODE IS RUNNING.
+006000******************************************************************
+006010 2200-PROCESSAR-LOTE.
+006020
+006030     MOVE 'N' TO WS-SW-LOTE.
+006040     PERFORM 2210-LER-TRANSACAO THRU 2210-LER-TRANSACAO-EXIT
+006050             UNTIL WS-MES-SAIR OR WS-LOTE-OK
+006060     .
+006070 2200-PROCESSAR-LOTE-EXIT.
+006080     EXIT.
+006090
+006100 2210-LER-TRANSACAO.
+006110
+006120     READ VENDAS-TRANSACOES
+006130         AT END
+006140             MOVE 99 TO WS-MESVENDA
+006150         NOT AT END
+006160             ADD 1 TO WS-CONTADOR-LIDOS
+006170             MOVE VDT-MES   TO WS-MESVENDA
+006180             MOVE VDT-VALOR TO WS-VALOR
+006190             MOVE VDT-TIPO  TO WS-TIPO-TRANSACAO
+006200             IF WS-MES-VALIDO AND NOT WS-VALOR-ZERO
+006210                                AND WS-TIPO-VALIDO
+006220                 SET WS-LOTE-OK TO TRUE
+006230                 PERFORM 2500-GRAVAR-LOG THRU 2500-GRAVAR-LOG-EXIT
+006240                 IF WS-TIPO-VENDA
+006250                     ADD WS-VALOR TO WS-VENDAS(WS-MESVENDA)
+006260                     PERFORM 2700-CALCULAR-IMPOSTO
+006270                             THRU 2700-CALCULAR-IMPOSTO-EXIT
+006280                 ELSE
+006290                     ADD WS-VALOR TO WS-VENDAS-DEV(WS-MESVENDA)
+006300                 END-IF
+006310                 PERFORM 2600-ATUALIZAR-CHECKPOINT
+006320                         THRU 2600-ATUALIZAR-CHECKPOINT-EXIT
+006330             ELSE
+006340                 DISPLAY 'REGISTRO INVALIDO EM VENDATXN - MES '
+006350                         VDT-MES ' VALOR ' VDT-VALOR
+006360             END-IF
+006370     END-READ
+006380     .
+006390 2210-LER-TRANSACAO-EXIT.
+006400     EXIT.
+006410
+006420******************************************************************
+006430* 2500-GRAVAR-LOG - WRITE THE DETAIL AUDIT RECORD FOR THE SALE
+006440* JUST ACCEPTED, BEFORE IT IS FOLDED INTO WS-VENDAS, SO THE
+006450* MONTHLY TOTAL CAN ALWAYS BE TRACED BACK TO ITS TRANSACTIONS.
+006460******************************************************************
+006470 2500-GRAVAR-LOG.
+006480
+006490     ADD 1 TO WS-SEQ-LOG
+006500     MOVE WS-SEQ-LOG TO VDL-SEQUENCIA
+006510     MOVE WS-MESVENDA TO VDL-MES
+006520     MOVE WS-VALOR TO VDL-VALOR
+006530     MOVE WS-TIPO-TRANSACAO TO VDL-TIPO
+006540     ACCEPT VDL-DATA FROM DATE YYYYMMDD
+006550     ACCEPT VDL-HORA FROM TIME
+006560     WRITE VDL-REGISTRO
+006570     .
+006580 2500-GRAVAR-LOG-EXIT.
+006590     EXIT.
+006600
+006610******************************************************************
+006620* 2600-ATUALIZAR-CHECKPOINT - EVERY WS-CKP-INTERVALO ACCEPTED
+006630* ENTRIES, SNAPSHOT THE IN-PROGRESS MONTHLY ARRAYS TO VENDACKP SO
+006640* AN INTERRUPTED SESSION CAN BE RESUMED CLOSE TO WHERE IT LEFT
+006650* OFF INSTEAD OF FROM WHATEVER VENDAMST HELD AT STARTUP.
+006660******************************************************************
+006670 2600-ATUALIZAR-CHECKPOINT.
+006680
+006690     ADD 1 TO WS-CONTADOR-ENTRADAS
+006700     DIVIDE WS-CONTADOR-ENTRADAS BY WS-CKP-INTERVALO
+006710         GIVING WS-CKP-QUOCIENTE REMAINDER WS-CKP-RESTO
+006720     IF WS-CKP-RESTO = ZERO
+006730         PERFORM 2610-GRAVAR-CHECKPOINT
+006740                 THRU 2610-GRAVAR-CHECKPOINT-EXIT
+006750     END-IF
+006760     .
+006770 2600-ATUALIZAR-CHECKPOINT-EXIT.
+006780     EXIT.
+006790
+006800 2610-GRAVAR-CHECKPOINT.
+006810
+006820     PERFORM VARYING WS-SUB FROM 1 BY 1 UNTIL WS-SUB > 12
+006830         MOVE WS-VENDAS(WS-SUB)     TO VCK-VENDAS(WS-SUB)
+006840         MOVE WS-VENDAS-DEV(WS-SUB) TO VCK-DEVOLUCOES(WS-SUB)
+006850         MOVE WS-IMPOSTO(WS-SUB)    TO VCK-IMPOSTO(WS-SUB)
+006860     END-PERFORM
+006870     MOVE WS-SEQ-LOG           TO VCK-SEQ-LOG
+006880     MOVE WS-CONTADOR-ENTRADAS TO VCK-QTDE-ENTRADAS
+006890     MOVE WS-CONTADOR-LIDOS    TO VCK-QTDE-LIDAS
+006900     OPEN OUTPUT VENDAS-CHECKPOINT
+006910     IF NOT WS-CKP-OK
+006920         DISPLAY 'ERRO AO ABRIR VENDACKP - STATUS ' WS-STATUS-CKP
+006930     ELSE
+006940         WRITE VCK-REGISTRO
+006950         CLOSE VENDAS-CHECKPOINT
+006960     END-IF
+006970     .
+006980 2610-GRAVAR-CHECKPOINT-EXIT.
+006990     EXIT.
+007000
+007010******************************************************************
+007020* 2700-CALCULAR-IMPOSTO - APPLY WS-ALIQUOTA-IMPOSTO TO THE SALE
+007030* JUST ACCEPTED AND FOLD THE RESULT INTO THE MONTH'S TAX
+007040* ACCUMULATOR. RETURNS DO NOT GENERATE TAX, SO THIS IS ONLY
+007050* PERFORMED FOR WS-TIPO-VENDA ENTRIES.
+007060******************************************************************
+007070 2700-CALCULAR-IMPOSTO.
+007080
+007090     COMPUTE WS-IMPOSTO-ENTRADA ROUNDED =
+007100         (WS-VALOR * WS-ALIQUOTA-IMPOSTO) / 10000
+007110     ADD WS-IMPOSTO-ENTRADA TO WS-IMPOSTO(WS-MESVENDA)
+007120     .
+007130 2700-CALCULAR-IMPOSTO-EXIT.
+007140     EXIT.
+007150
+007160******************************************************************
+007170* 9000-CONTABILIZAR - REWRITE THE MONTHLY MASTER FILE SO THE NEXT
+007180* RUN PICKS UP WHERE THIS ONE LEFT OFF, AND PRINT A HEADED ANNUAL
+007190* REPORT WITH A GRAND TOTAL INSTEAD OF JUST DISPLAYING THE RAW
+007200* FIGURES.
+007210******************************************************************
+007220 9000-CONTABILIZAR.
+007230
+007240     PERFORM 9100-ABRIR-RELATORIO
+007250             THRU 9100-ABRIR-RELATORIO-EXIT.
+007260     PERFORM 9150-ABRIR-GL THRU 9150-ABRIR-GL-EXIT.
+007270     PERFORM 9200-IMPRIMIR-CABECALHO
+007280             THRU 9200-IMPRIMIR-CABECALHO-EXIT.
+007290     PERFORM VARYING WS-MESVENDA FROM 1 BY 1
+007300                                 UNTIL WS-MESVENDA > 12
+007310         MOVE WS-ANO-ATUAL       TO VDM-ANO
+007320         MOVE WS-MESVENDA        TO VDM-MES
+007330         MOVE WS-VENDAS(WS-MESVENDA) TO VDM-VALOR-VENDAS
+007340         MOVE WS-VENDAS-DEV(WS-MESVENDA) TO VDM-VALOR-DEVOLUCOES
+007350         MOVE WS-IMPOSTO(WS-MESVENDA) TO VDM-VALOR-IMPOSTO
+007360         REWRITE VDM-REGISTRO
+007370             INVALID KEY
+007380                 WRITE VDM-REGISTRO
+007390         END-REWRITE
+007400         ADD WS-VENDAS(WS-MESVENDA)     TO WS-TOTAL-ANUAL
+007410         ADD WS-VENDAS-DEV(WS-MESVENDA) TO WS-TOTAL-ANUAL-DEV
+007420         ADD WS-IMPOSTO(WS-MESVENDA) TO WS-TOTAL-ANUAL-IMPOSTO
+007430         COMPUTE WS-VALOR-LIQUIDO-MES =
+007440             WS-VENDAS(WS-MESVENDA) - WS-VENDAS-DEV(WS-MESVENDA)
+007450                 - WS-IMPOSTO(WS-MESVENDA)
+007460         ADD WS-VALOR-LIQUIDO-MES TO WS-TOTAL-ANUAL-LIQ
+007470         PERFORM 9300-IMPRIMIR-DETALHE
+007480                 THRU 9300-IMPRIMIR-DETALHE-EXIT
+007490         PERFORM 9350-EXPORTAR-GL THRU 9350-EXPORTAR-GL-EXIT
+007500     END-PERFORM.
+007510     PERFORM 9360-IMPRIMIR-RODAPE
+007520             THRU 9360-IMPRIMIR-RODAPE-EXIT.
+007530     PERFORM 9400-IMPRIMIR-COMPARATIVO
+007540             THRU 9400-IMPRIMIR-COMPARATIVO-EXIT.
+007550     PERFORM 9900-FECHAR-RELATORIO
+007560             THRU 9900-FECHAR-RELATORIO-EXIT.
+007570     PERFORM 9950-FECHAR-GL THRU 9950-FECHAR-GL-EXIT.
+007580     CLOSE VENDAS-MESTRE.
+007590     CLOSE VENDAS-LOG.
+007600     PERFORM 9050-LIMPAR-CHECKPOINT
+007610             THRU 9050-LIMPAR-CHECKPOINT-EXIT.
+007620     IF WS-MODO-LOTE
+007630         CLOSE VENDAS-TRANSACOES
+007640     END-IF
+007650     .
+007660 9000-CONTABILIZAR-EXIT.
+007670     EXIT.
+007680
+007690******************************************************************
+007700* 9050-LIMPAR-CHECKPOINT - THE MASTER FILE NOW HOLDS THIS RUN'S
+007710* TOTALS, SO THE CHECKPOINT IS STALE. CLEAR IT SO 1300-VERIFICAR-
+007720* CHECKPOINT DOES NOT OFFER TO RESUME A SESSION THAT ALREADY
+007730* FINISHED NORMALLY.
+007740******************************************************************
+007750 9050-LIMPAR-CHECKPOINT.
+007760
+007770     OPEN OUTPUT VENDAS-CHECKPOINT
+007780     IF NOT WS-CKP-OK
+007790         DISPLAY 'ERRO AO ABRIR VENDACKP - STATUS ' WS-STATUS-CKP
+007800     ELSE
+007810         CLOSE       VENDAS-CHECKPOINT
+007820     END-IF
+007830     .
+007840 9050-LIMPAR-CHECKPOINT-EXIT.
+007850     EXIT.
+007860
+007870******************************************************************
+007880* 9100-ABRIR-RELATORIO - OPEN THE VENDARPT PRINT FILE. A FRESH
+007890* REPORT IS PRODUCED EVERY RUN.
+007900******************************************************************
+007910 9100-ABRIR-RELATORIO.
+007920
+007930     OPEN OUTPUT VENDAS-RELATORIO
+007940     IF NOT WS-RPT-OK
+007950         DISPLAY 'ERRO AO ABRIR VENDARPT - STATUS ' WS-STATUS-RPT
+007960     END-IF
+007970     .
+007980 9100-ABRIR-RELATORIO-EXIT.
+007990     EXIT.
+008000
+008010******************************************************************
+008020* 9150-ABRIR-GL - OPEN THE VENDAGL INTERFACE FILE. A FRESH FILE IS
+008030* PRODUCED EVERY RUN FOR THE GL BATCH POSTING JOB TO PICK UP.
+008040******************************************************************
+008050 9150-ABRIR-GL.
+008060
+008070     OPEN OUTPUT VENDAS-GL
+008080     IF NOT WS-GL-OK
+008090         DISPLAY 'ERRO AO ABRIR VENDAGL - STATUS ' WS-STATUS-GL
+008100     END-IF
+008110     .
+008120 9150-ABRIR-GL-EXIT.
+008130     EXIT.
+008140
+008150******************************************************************
+008160* 9200-IMPRIMIR-CABECALHO - PRINT THE REPORT TITLE, THE RUN DATE
+008170* AND THE COLUMN HEADINGS.
+008180******************************************************************
+008190 9200-IMPRIMIR-CABECALHO.
+008200
+008210     ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+008220     MOVE WS-DATA-SISTEMA(1:4)  TO WS-DATA-ANO
+008230     MOVE WS-DATA-SISTEMA(5:2)  TO WS-DATA-MES
+008240     MOVE WS-DATA-SISTEMA(7:2)  TO WS-DATA-DIA
+008250     MOVE WS-DATA-FORMATADA     TO WS-CAB-DATA-VALOR
+008260     MOVE WS-CAB-EMPRESA        TO VDR-REGISTRO
+008270     WRITE VDR-REGISTRO.
+008280     MOVE WS-CAB-DATA           TO VDR-REGISTRO
+008290     WRITE VDR-REGISTRO.
+008300     MOVE SPACES                TO VDR-REGISTRO
+008310     WRITE VDR-REGISTRO.
+008320     MOVE WS-CAB-COLUNAS        TO VDR-REGISTRO
+008330     WRITE VDR-REGISTRO
+008340     .
+008350 9200-IMPRIMIR-CABECALHO-EXIT.
+008360     EXIT.
+008370
+008380******************************************************************
+008390* 9300-IMPRIMIR-DETALHE - PRINT ONE MONTH'S TOTAL.
+008400******************************************************************
+008410 9300-IMPRIMIR-DETALHE.
+008420
+008430     MOVE WS-MESVENDA           TO WS-DET-MES
+008440     MOVE WS-VENDAS(WS-MESVENDA)     TO WS-DET-BRUTO
+008450     MOVE WS-VENDAS-DEV(WS-MESVENDA) TO WS-DET-DEVOL
+008460     MOVE WS-IMPOSTO(WS-MESVENDA) TO WS-DET-IMPOSTO
+008470     COMPUTE WS-VALOR-LIQUIDO-MES =
+008480         WS-VENDAS(WS-MESVENDA) - WS-VENDAS-DEV(WS-MESVENDA)
+008490             - WS-IMPOSTO(WS-MESVENDA)
+008500     MOVE WS-VALOR-LIQUIDO-MES  TO WS-DET-LIQUIDO
+008510     MOVE WS-LINHA-DETALHE      TO VDR-REGISTRO
+008520     WRITE VDR-REGISTRO
+008530     .
+008540 9300-IMPRIMIR-DETALHE-EXIT.
+008550     EXIT.
+008560
+008570******************************************************************
+008580* 9350-EXPORTAR-GL - WRITE ONE MONTH'S GROSS SALES AND RETURNS TO
+008590* THE VENDAGL INTERFACE FILE, EACH POSTED TO ITS OWN ACCOUNT CODE
+008600* SO THE GL'S BATCH POSTING JOB CAN BOOK THEM SEPARATELY. RETURNS
+008610* ARE POSTED AS A NEGATIVE AMOUNT SINCE THEY ARE A CONTRA-REVENUE
+008620* ACCOUNT.
+008630******************************************************************
+008640 9350-EXPORTAR-GL.
+008650
+008660     MOVE WS-CONTA-VENDAS          TO VGL-CONTA
+008670     MOVE WS-ANO-ATUAL             TO VGL-PERIODO-ANO
+008680     MOVE WS-MESVENDA              TO VGL-PERIODO-MES
+008690     MOVE WS-VENDAS(WS-MESVENDA)   TO VGL-VALOR
+008700     WRITE VGL-REGISTRO.
+008710     MOVE WS-CONTA-DEVOLUCOES      TO VGL-CONTA
+008720     COMPUTE VGL-VALOR = WS-VENDAS-DEV(WS-MESVENDA) * -1
+008730     WRITE VGL-REGISTRO
+008740     .
+008750 9350-EXPORTAR-GL-EXIT.
+008760     EXIT.
+008770
+008780******************************************************************
+008790* 9360-IMPRIMIR-RODAPE - PRINT THE GRAND ANNUAL TOTAL.
+008800******************************************************************
+008810 9360-IMPRIMIR-RODAPE.
+008820
+008830     MOVE SPACES                TO VDR-REGISTRO
+008840     WRITE VDR-REGISTRO.
+008850     MOVE WS-TOTAL-ANUAL        TO WS-TOT-BRUTO
+008860     MOVE WS-TOTAL-ANUAL-DEV    TO WS-TOT-DEVOL
+008870     MOVE WS-TOTAL-ANUAL-IMPOSTO TO WS-TOT-IMPOSTO
+008880     MOVE WS-TOTAL-ANUAL-LIQ    TO WS-TOT-LIQUIDO
+008890     MOVE WS-LINHA-TOTAL        TO VDR-REGISTRO
+008900     WRITE VDR-REGISTRO
+008910     .
+008920 9360-IMPRIMIR-RODAPE-EXIT.
+008930     EXIT.
+008940
+008950******************************************************************
+008960* 9400-IMPRIMIR-COMPARATIVO - PRINT THE YEAR-OVER-YEAR COMPARISON
+008970* SECTION, ONE LINE PER MONTH SHOWING THE CURRENT YEAR'S TOTAL,
+008980* THE PRIOR YEAR'S TOTAL, AND THE PERCENT VARIANCE BETWEEN THEM.
+008990******************************************************************
+009000 9400-IMPRIMIR-COMPARATIVO.
+009010
+009020     MOVE SPACES                TO VDR-REGISTRO
+009030     WRITE VDR-REGISTRO.
+009040     MOVE WS-CAB-COMPARATIVO    TO VDR-REGISTRO
+009050     WRITE VDR-REGISTRO.
+009060     MOVE WS-CAB-COMP-COLUNAS   TO VDR-REGISTRO
+009070     WRITE VDR-REGISTRO.
+009080     PERFORM VARYING WS-MESVENDA FROM 1 BY 1
+009090                                 UNTIL WS-MESVENDA > 12
+009100         PERFORM 9410-IMPRIMIR-LINHA-COMPARATIVA
+009110                 THRU 9410-IMPRIMIR-LINHA-COMPARATIVA-EXIT
+009120     END-PERFORM
+009130     .
+009140 9400-IMPRIMIR-COMPARATIVO-EXIT.
+009150     EXIT.
+009160
+009170******************************************************************
+009180* 9410-IMPRIMIR-LINHA-COMPARATIVA - COMPUTE AND PRINT ONE MONTH'S
+009190* COMPARATIVE LINE. A PRIOR YEAR OF ZERO HAS NO MEANINGFUL PERCENT
+009200* VARIANCE, SO IT IS REPORTED AS ZERO RATHER THAN DIVIDE BY ZERO.
+009210******************************************************************
+009220 9410-IMPRIMIR-LINHA-COMPARATIVA.
+009230
+009240     MOVE WS-MESVENDA             TO WS-COMP-MES
+009250     MOVE WS-VENDAS(WS-MESVENDA)  TO WS-COMP-ATUAL
+009260     MOVE WS-VENDAS-ANT(WS-MESVENDA) TO WS-COMP-ANTERIOR
+009270     IF WS-VENDAS-ANT(WS-MESVENDA) NOT = ZERO
+009280         COMPUTE WS-VARIACAO ROUNDED =
+009290             ((WS-VENDAS(WS-MESVENDA) -
+009300               WS-VENDAS-ANT(WS-MESVENDA)) /
+009310              WS-VENDAS-ANT(WS-MESVENDA)) * 100
+009320     ELSE
+009330         MOVE ZERO TO WS-VARIACAO
+009340     END-IF
+009350     MOVE WS-VARIACAO             TO WS-COMP-VARIACAO
+009360     MOVE WS-LINHA-COMPARATIVO    TO VDR-REGISTRO
+009370     WRITE VDR-REGISTRO
+009380     .
+009390 9410-IMPRIMIR-LINHA-COMPARATIVA-EXIT.
+009400     EXIT.
+009410
+009420******************************************************************
+009430* 9900-FECHAR-RELATORIO - CLOSE THE VENDARPT PRINT FILE.
+009440******************************************************************
+009450 9900-FECHAR-RELATORIO.
+009460
+009470     CLOSE VENDAS-RELATORIO
+009480     .
+009490 9900-FECHAR-RELATORIO-EXIT.
+009500     EXIT.
+009510
+009520******************************************************************
+009530* 9950-FECHAR-GL - CLOSE THE VENDAGL INTERFACE FILE.
+009540******************************************************************
+009550 9950-FECHAR-GL.
+009560
+009570     CLOSE VENDAS-GL
+009580     .
+009590 9950-FECHAR-GL-EXIT.
+009600     EXIT.
