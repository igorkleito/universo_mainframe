@@ -0,0 +1,14 @@
+000010******************************************************************
+000020* COPYBOOK: VENDARPT
+000030* Author: IGOR KLEITO
+000040* Date: 09.08.2026
+000050* Purpose: RECORD LAYOUT FOR THE VENDARPT ANNUAL SALES REPORT
+000060*          PRINT FILE. ONE GENERIC 132-BYTE PRINT LINE; THE
+000070*          ACTUAL HEADER/DETAIL/TOTAL FORMATTING IS BUILT IN
+000080*          WORKING-STORAGE AND MOVED IN BEFORE EACH WRITE.
+000090******************************************************************
+000100* MODIFICATION HISTORY
+000110* DATE       WHO   DESCRIPTION
+000120* 09.08.2026 IK    ORIGINAL COPYBOOK.
+000130******************************************************************
+000140 01  VDR-REGISTRO                PIC X(132).
