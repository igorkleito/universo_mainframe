@@ -0,0 +1,24 @@
+000010******************************************************************
+000020* COPYBOOK: VENDALOG
+000030* Author: IGOR KLEITO
+000040* Date: 09.08.2026
+000050* Purpose: RECORD LAYOUT FOR THE VENDALOG DETAIL TRANSACTION
+000060*          AUDIT LOG. ONE RECORD IS WRITTEN FOR EVERY SALE OR
+000070*          RETURN ACCEPTED BY PROGVENDAS, BEFORE IT IS FOLDED
+000080*          INTO THE MONTHLY ACCUMULATOR, SO A MONTH'S TOTAL CAN
+000090*          BE TRACED BACK TO THE ENTRIES THAT BUILT IT.
+000100******************************************************************
+000110* MODIFICATION HISTORY
+000120* DATE       WHO   DESCRIPTION
+000130* 09.08.2026 IK    ORIGINAL COPYBOOK.
+000140* 09.08.2026 IK    ADDED VDL-TIPO SO A RETURN/CREDIT MEMO CAN BE
+000150*                  DISTINGUISHED FROM A SALE IN THE AUDIT TRAIL.
+000160******************************************************************
+000170 01  VDL-REGISTRO.
+000180     05  VDL-SEQUENCIA           PIC 9(006).
+000190     05  VDL-MES                 PIC 9(002).
+000200     05  VDL-VALOR               PIC 9(006)V99.
+000210     05  VDL-TIPO                PIC X(001).
+000220     05  VDL-DATA                PIC 9(008).
+000230     05  VDL-HORA                PIC 9(008).
+000240     05  FILLER                  PIC X(009).
