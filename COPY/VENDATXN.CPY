@@ -0,0 +1,20 @@
+000010******************************************************************
+000020* COPYBOOK: VENDATXN
+000030* Author: IGOR KLEITO
+000040* Date: 09.08.2026
+000050* Purpose: RECORD LAYOUT FOR THE VENDATXN BATCH TRANSACTION
+000060*          INPUT FILE. ONE RECORD PER SALE OR RETURN, SUBMITTED
+000070*          UNDER A BATCH JOB INSTEAD OF BEING KEYED IN AT A
+000080*          TERMINAL.
+000090******************************************************************
+000100* MODIFICATION HISTORY
+000110* DATE       WHO   DESCRIPTION
+000120* 09.08.2026 IK    ORIGINAL COPYBOOK.
+000130* 09.08.2026 IK    ADDED VDT-TIPO SO A RETURN/CREDIT MEMO CAN BE
+000140*                  POSTED SEPARATELY FROM A SALE.
+000150******************************************************************
+000160 01  VDT-REGISTRO.
+000170     05  VDT-MES                 PIC 9(002).
+000180     05  VDT-VALOR               PIC 9(006)V99.
+000190     05  VDT-TIPO                PIC X(001).
+000200     05  FILLER                  PIC X(019).
