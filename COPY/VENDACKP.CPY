@@ -0,0 +1,27 @@
+000010******************************************************************
+000020* COPYBOOK: VENDACKP
+000030* Author: IGOR KLEITO
+000040* Date: 09.08.2026
+000050* Purpose: RECORD LAYOUT FOR THE VENDACKP CHECKPOINT FILE. HOLDS A
+000060*          SNAPSHOT OF THE IN-PROGRESS WS-VENDAS/WS-VENDAS-DEV
+000070*          ARRAYS TAKEN EVERY FEW ENTRIES SO 1000-INICIAR CAN
+000080*          RESUME A SESSION THAT WAS INTERRUPTED PART WAY THROUGH
+000090*          INSTEAD OF STARTING BACK AT MONTH 1.
+000100******************************************************************
+000110* MODIFICATION HISTORY
+000120* DATE       WHO   DESCRIPTION
+000130* 09.08.2026 IK    ORIGINAL COPYBOOK.
+000140* 09.08.2026 IK    ADDED VCK-IMPOSTO SO A RESUMED SESSION DOES NOT
+000150*                  LOSE ITS IN-PROGRESS TAX ACCUMULATION.
+000160* 09.08.2026 IK    ADDED VCK-QTDE-LIDAS SO A RESUMED BATCH RUN CAN
+000170*                  SKIP THE VENDATXN RECORDS PHYSICALLY READ SO
+000180*                  FAR, NOT JUST THE ONES THAT PASSED VALIDATION.
+000190******************************************************************
+000200 01  VCK-REGISTRO.
+000210     05  VCK-QTDE-ENTRADAS       PIC 9(006).
+000220     05  VCK-SEQ-LOG             PIC 9(006).
+000230     05  VCK-QTDE-LIDAS          PIC 9(006).
+000240     05  VCK-VENDAS              PIC 9(007)V99 OCCURS 12 TIMES.
+000250     05  VCK-DEVOLUCOES          PIC 9(007)V99 OCCURS 12 TIMES.
+000260     05  VCK-IMPOSTO             PIC 9(007)V99 OCCURS 12 TIMES.
+000270     05  FILLER                  PIC X(004).
