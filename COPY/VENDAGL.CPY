@@ -0,0 +1,20 @@
+000010******************************************************************
+000020* COPYBOOK: VENDAGL
+000030* Author: IGOR KLEITO
+000040* Date: 09.08.2026
+000050* Purpose: FIXED-FORMAT INTERFACE RECORD FOR THE GENERAL LEDGER
+000060*          BATCH POSTING JOB. ONE RECORD IS WRITTEN PER MONTH BY
+000070*          9000-CONTABILIZAR SO MONTH-END CLOSE CAN POST OUR
+000080*          FIGURES DIRECTLY INSTEAD OF RETYPING THEM INTO THE GL.
+000090******************************************************************
+000100* MODIFICATION HISTORY
+000110* DATE       WHO   DESCRIPTION
+000120* 09.08.2026 IK    ORIGINAL COPYBOOK.
+000130******************************************************************
+000140 01  VGL-REGISTRO.
+000150     05  VGL-CONTA               PIC X(006).
+000160     05  VGL-PERIODO.
+000170         10  VGL-PERIODO-ANO     PIC 9(004).
+000180         10  VGL-PERIODO-MES     PIC 9(002).
+000190     05  VGL-VALOR               PIC S9(009)V99.
+000200     05  FILLER                  PIC X(013).
