@@ -0,0 +1,29 @@
+000010******************************************************************
+000020* COPYBOOK: VENDAMST
+000030* Author: IGOR KLEITO
+000040* Date: 25.10.2023
+000050* Purpose: RECORD LAYOUT FOR THE VENDAS MONTHLY MASTER FILE
+000060*          (VENDAMST). KEYED BY YEAR AND MONTH SO PROGVENDAS CAN
+000070*          ACCUMULATE SALES TOTALS ACROSS RUNS AND KEEP ENOUGH
+000080*          HISTORY ON FILE FOR A YEAR-OVER-YEAR COMPARISON. GROSS
+000090*          SALES AND RETURNS ARE KEPT SEPARATE SO NET SALES CAN
+000100*          ALWAYS BE RECOMPUTED RATHER THAN STORED PRE-NETTED.
+000110******************************************************************
+000120* MODIFICATION HISTORY
+000130* DATE       WHO   DESCRIPTION
+000140* 09.08.2026 IK    ORIGINAL COPYBOOK.
+000150* 09.08.2026 IK    WIDENED VDM-CHAVE TO YEAR + MONTH SO PRIOR
+000160*                  YEARS ARE NOT OVERWRITTEN BY THE CURRENT ONE.
+000170* 09.08.2026 IK    ADDED VDM-VALOR-DEVOLUCOES TO CARRY THE MONTH'S
+000180*                  RETURNS/CREDIT MEMOS SEPARATE FROM GROSS SALES.
+000190* 09.08.2026 IK    ADDED VDM-VALOR-IMPOSTO TO CARRY THE MONTH'S
+000200*                  SALES TAX SEPARATE FROM GROSS SALES.
+000210******************************************************************
+000220 01  VDM-REGISTRO.
+000230     05  VDM-CHAVE.
+000240         10  VDM-ANO             PIC 9(004).
+000250         10  VDM-MES             PIC 9(002).
+000260     05  VDM-VALOR-VENDAS        PIC 9(007)V99.
+000270     05  VDM-VALOR-DEVOLUCOES    PIC 9(007)V99.
+000280     05  VDM-VALOR-IMPOSTO       PIC 9(007)V99.
+000290     05  FILLER                  PIC X(002).
