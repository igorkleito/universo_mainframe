@@ -0,0 +1,19 @@
+//PROGVEND JOB (ACCTG),'VENDAS MES',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* MONTH-END BATCH POSTING OF VENDATXN REGISTER-TAPE TRANSACTIONS
+//* AGAINST THE VENDAMST MONTHLY SALES MASTER.
+//*****************************************************************
+//PASSO01  EXEC PGM=PROGVENDAS,PARM='B'
+//STEPLIB  DD DSN=PROD.VENDAS.LOADLIB,DISP=SHR
+//VENDAMST DD DSN=PROD.VENDAS.MASTER,DISP=SHR
+//VENDATXN DD DSN=PROD.VENDAS.TRANLOG,DISP=SHR
+//VENDALOG DD DSN=PROD.VENDAS.LOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE)
+//VENDACKP DD DSN=PROD.VENDAS.CHECKPT,DISP=(,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE)
+//VENDARPT DD SYSOUT=*
+//VENDAGL  DD DSN=PROD.VENDAS.GLIFACE,DISP=(,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE)
+//SYSOUT   DD SYSOUT=*
+//
